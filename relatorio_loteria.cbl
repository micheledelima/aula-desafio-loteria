@@ -0,0 +1,198 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       Identification Division.
+       Program-id. "relatorio_loteria".
+       Author. "Michele de Lima.
+       Installation. "PC".
+       Date-written. 09/08/2026.
+       Date-compiled. 09/08/2026.
+
+      *>Le o historico gravado em SORTEIOS.DAT (jogo_loteria) e
+      *>apresenta a frequencia de cada numero sorteado, alem da media
+      *>de tentativas e do tempo medio gasto ate acertar.
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+           select arq-sorteios assign to "SORTEIOS.DAT"
+               organization is line sequential
+               file status is ws-fs-sorteios.
+       I-O-Control.
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>----Variaveis de arquivos
+       File Section.
+
+       fd  arq-sorteios.
+       copy "SORTREG.CPY".
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       01 ws-frequencias occurs 60.
+           05 ws-freq-qtd                           pic 9(06)
+                                                     value 0.
+
+       01 ws-totais.
+           05 ws-tot-registros-lidos                pic 9(06)
+                                                     value 0.
+           05 ws-tot-registros                      pic 9(06)
+                                                     value 0.
+           05 ws-tot-contador                       pic 9(10)
+                                                     value 0.
+           05 ws-tot-segundos                       pic 9(10)
+                                                     value 0.
+
+       01 ws-medias.
+           05 ws-media-contador                     pic 9(06)v99
+                                                     value 0.
+           05 ws-media-segundos                     pic 9(08)v99
+                                                     value 0.
+           05 ws-media-hr                           pic 9(04).
+           05 ws-media-min                          pic 9(02).
+           05 ws-media-seg                          pic 9(02).
+
+       01 ws-indices.
+           05 ws-ind-numero                         pic 9(02).
+           05 ws-ind-posicao                        pic 9(02).
+
+       77 ws-segundos-registro                      pic 9(10).
+
+       77 ws-fs-sorteios                             pic x(02).
+
+       procedure division.
+
+           perform inicializa.
+           perform processa-arquivo.
+           perform imprime-relatorio.
+           perform finaliza.
+
+      *>Abertura do arquivo de historico
+       inicializa section.
+           open input arq-sorteios
+           .
+       inicializa-exit.
+           exit.
+
+      *>Le todos os registros e acumula as estatisticas
+       processa-arquivo section.
+
+           if ws-fs-sorteios <> "00" then
+               display "Nao foi possivel abrir SORTEIOS.DAT, status: "
+                       ws-fs-sorteios
+           else
+               read arq-sorteios
+                   at end move "10" to ws-fs-sorteios
+               end-read
+
+               perform until ws-fs-sorteios = "10"
+                   perform acumula-registro
+
+                   read arq-sorteios
+                       at end move "10" to ws-fs-sorteios
+                   end-read
+               end-perform
+           end-if
+
+           .
+       processa-arquivo-exit.
+           exit.
+
+      *>Acumula um registro lido nas tabelas de estatistica. Como o
+      *>formato do jogo (faixa de numeros e quantidade sorteada) pode
+      *>mudar de uma sessao para outra, a frequencia e as medias so
+      *>consideram os registros no formato tradicional (60 numeros,
+      *>sorteia 6) - registros de outros formatos entrariam no mesmo
+      *>histograma e nas mesmas medias sem serem comparaveis.
+       acumula-registro section.
+
+           add 1 to ws-tot-registros-lidos
+
+           if sort-config-range = 60 and sort-qtd-sorteio = 6 then
+               add 1 to ws-tot-registros
+               add sort-contador to ws-tot-contador
+
+               compute ws-segundos-registro =
+                       (sort-tempo-hr  * 3600)
+                     + (sort-tempo-min * 60)
+                     +  sort-tempo-seg
+
+               add ws-segundos-registro to ws-tot-segundos
+
+               move 1 to ws-ind-posicao
+               perform until ws-ind-posicao > sort-qtd-sorteio
+                   move sort-numeros-sorteio(ws-ind-posicao) to ws-ind-numero
+                   if ws-ind-numero > 0 and ws-ind-numero <= 60 then
+                       add 1 to ws-freq-qtd(ws-ind-numero)
+                   end-if
+                   add 1 to ws-ind-posicao
+               end-perform
+           end-if
+
+           .
+       acumula-registro-exit.
+           exit.
+
+      *>Calcula medias e exibe o relatorio de frequencia
+       imprime-relatorio section.
+
+           display "               "
+           display "----- Relatorio de estatisticas da loteria -----"
+           display "Total de apostas concluidas registradas: "
+                   ws-tot-registros-lidos
+           display "Apostas no formato tradicional (60 numeros, sorteia "
+                   "6), unico considerado neste relatorio: "
+                   ws-tot-registros
+
+           if ws-tot-registros = 0 then
+               display "Nao ha registros no formato tradicional em "
+                       "SORTEIOS.DAT para analisar."
+           else
+               compute ws-media-contador =
+                       ws-tot-contador / ws-tot-registros
+               compute ws-media-segundos =
+                       ws-tot-segundos / ws-tot-registros
+
+               compute ws-media-hr  = ws-media-segundos / 3600
+               compute ws-media-min = (ws-media-segundos - (ws-media-hr * 3600)) / 60
+               compute ws-media-seg = ws-media-segundos
+                       - (ws-media-hr * 3600) - (ws-media-min * 60)
+
+               display "Media de tentativas ate acertar: "
+                       ws-media-contador
+               display "Tempo medio ate acertar: " ws-media-hr " hrs, "
+                       ws-media-min " min e " ws-media-seg " seg"
+
+               display "                       "
+               display "Frequencia de cada numero (1 a 60):"
+
+               move 1 to ws-ind-numero
+               perform until ws-ind-numero > 60
+                   display "Numero " ws-ind-numero ": "
+                           ws-freq-qtd(ws-ind-numero) " vez(es)"
+                   add 1 to ws-ind-numero
+               end-perform
+           end-if
+
+           .
+       imprime-relatorio-exit.
+           exit.
+
+      *>Fechamento do arquivo e encerramento do programa
+       finaliza section.
+           close arq-sorteios
+
+           display "Relatorio finalizado."
+
+           stop run
+
+           .
+       finaliza-exit.
+           exit.
