@@ -0,0 +1,16 @@
+      *>-------------------------------------------------------------
+      *> SORTREG.CPY
+      *> Layout do registro historico de apostas (SORTEIOS.DAT).
+      *> Usado por jogo_loteria e por relatorio_loteria para que os
+      *> dois programas concordem sobre o formato do arquivo.
+      *>-------------------------------------------------------------
+       01 sort-registro.
+           05 sort-aposta-informada occurs 19        pic 9(02).
+           05 sort-qtd-informada                    pic 9(02).
+           05 sort-numeros-sorteio occurs 15         pic 9(02).
+           05 sort-qtd-sorteio                      pic 9(02).
+           05 sort-config-range                     pic 9(02).
+           05 sort-contador                         pic 9(04).
+           05 sort-tempo-hr                         pic 9(02).
+           05 sort-tempo-min                        pic 9(02).
+           05 sort-tempo-seg                        pic 9(02).
