@@ -1,292 +1,1183 @@
-      $set sourceformat"free"
-      *>Divisão de identificação do programa
-       Identification Division.
-       Program-id. "jogo_loteria".
-       Author. "Michele de Lima.
-       Installation. "PC".
-       Date-written. 21/07/2020.
-       Date-compiled. 11/08/2020.
-
-      *>Divisão para configuração do ambiente
-       Environment Division.
-       Configuration Section.
-           special-names. decimal-point is comma.
-
-      *>-----Declaração dos recursos externos
-       Input-output Section.
-       File-control.
-       I-O-Control.
-
-      *>Declaração de variáveis
-       Data Division.
-
-      *>----Variaveis de arquivos
-       File Section.
-
-
-      *>----Variaveis de trabalho
-       working-storage section.
-       01 ws-aposta.
-          05 ws-msn                                pic x(31).
-          05 ws-semente                            pic 9(10).
-          05 ws-semente1                           pic 9(10).
-          05 ws-num_random                         pic 9(02).
-          05 ws-resul                              pic 9(02).
-
-       01 ws-numeros-sorteados.
-           05 ws-numero                            pic 9(10).
-
-       01 ws-numeros occurs 10.
-           05 ws-numeros-sorteio                   pic 9(02)
-                                                   value 1.
-
-       01 ws-aposta-inf occurs 10.
-          05 ws-aposta-informada                   pic 9(02)
-                                                   value 1.
-
-       01 ws-acertos occurs 10.
-           05 ws-acertou                           pic 9(02)
-                                                   value 1.
-
-       01 ws-hora-inicio.
-           05 ws-hor                               pic 9(002).
-           05 ws-min                               pic 9(002).
-           05 ws-seg                               pic 9(002).
-
-       01 ws-hora-final.
-           05 ws-hor-fim                           pic 9(002).
-           05 ws-min-fim                           pic 9(002).
-           05 ws-seg-fim                           pic 9(002).
-
-       01 ws-indices.
-           05 ws-aposta-ind                        pic 9(02)
-                                                   value 1.
-           05 ws-qnt-aposta-ind                    pic 9(02)
-                                                   value 1.
-           05 ws-ind-random                        pic 9(02).
-           05 ws-ind-acertos                       pic 9(02)
-                                                   value 1.
-           05 ws-ind-comparar                      pic 9(02)
-                                                   value 0.
-           05 ws-ind-sorte                         pic 9(02)
-                                                   value 1.
-           05 ws-contador                          pic 9(04)
-                                                   value 0.
-           05 ws-ind-acertou                       pic 9(02).
-
-
-       77 ws-diferenca-hr                          pic 9(02).
-       77 ws-diferenca-min                         pic 9(02).
-       77 ws-diferenca-seg                         pic 9(02).
-
-       77 ws-sair                                  pic x(02).
-
-       77 ws-menu                                  pic 9(02).
-
-       linkage section.
-
-
-      *>----Declaração de tela
-       screen section.
-
-      *>É necessario relacionar as variaveis da Linkage section
-      *>para se tornarem acessiveis ao programa...
-       procedure division.
-
-
-      *>É necessario relacionar as variaveis da Linkage section
-      *>para se tornarem acessiveis ao programa...
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>Inicilizacao de variaveis, abertura de arquivos
-      *>procedimentos que serao realizados apenas uma vez
-       inicializa section.
-           .
-       inicializa-exit.
-           exit.
-
-      *>construçao do laço principal (menu) ou regra de negócio
-       processamento section.
-
-           *>função para saber a hora que inicia o jogo de aposta
-           move function current-date(9:6) to ws-hora-inicio
-
-
-           perform until ws-sair = "S"
-                      or ws-sair = "s"
-               display erase
-
-               display "     Jogo de Apostas      "
-               display "                          "
-               display "'6'  Apostar 6 numeros?   "
-               display "'7'  Apostar 7 numeros?   "
-               display "'8'  Apostar 8 numeros?   "
-               display "'9'  Apostar 9 numeros?   "
-               display "'10' Apostar 10 numeros?  "
-               accept ws-menu
-                   if ws-menu >= 6 and ws-menu <= 10 then
-                       perform aposta
-                   else
-                       display "opcao invalida"
-                   end-if
-
-               move 1  to ws-qnt-aposta-ind
-
-               display "'S'air"
-               accept ws-sair
-           end-perform
-           .
-       processamento-exit.
-           exit.
-
-
-      *>--------------------------Quantidade de apostas--------------------------------------
-
-       aposta section.
-
-           move 1 to ws-aposta-ind
-           perform until ws-qnt-aposta-ind > ws-menu
-               display "Informe sua aposta com numeros de 1 a 60: "
-               accept ws-aposta-ind
-                   if ws-aposta-ind > 0 and ws-aposta-ind <= 60 then
-                       move ws-aposta-ind to ws-aposta-informada(ws-qnt-aposta-ind)
-                       add 1 to ws-qnt-aposta-ind
-                   else
-                       display "Os numeros devem ser de 1 a 60, informe novamente: "
-                       accept ws-aposta-ind
-                   end-if
-           end-perform
-      *>   chama o sorteio de números
-           perform sortear
-
-           .
-       aposta-exit.
-           exit.
-
-      *>--------------------Atraso da semente - Delay---------------------------------------
-
-       semente-delay section.  *> delay de 1 centésimo de segundo
-           perform 10 times
-
-               accept ws-semente1 from time
-               move ws-semente1   to ws-semente
-
-               perform until ws-semente > ws-semente1
-                   accept ws-semente from time
-               end-perform
-           end-perform
-           .
-       semente-delay-exit.
-           exit.
-
-      *>--------------------Sorteia numeros aleatorios--------------------------------------
-       sortear section.
-
-           move 0  to ws-ind-acertou
-
-           perform until ws-ind-acertou > 0
-
-               add  1 to ws-contador
-               move 1 to ws-ind-random
-
-               perform until ws-ind-random > 6
-
-                   perform semente-delay
-
-                   compute ws-num_random = function random(ws-semente) * 60
-
-                   if  (ws-num_random > 0) and (ws-num_random <= 60)
-                   and ws-num_random <> ws-numeros-sorteio(1)
-                   and ws-num_random <> ws-numeros-sorteio(2)
-                   and ws-num_random <> ws-numeros-sorteio(3)
-                   and ws-num_random <> ws-numeros-sorteio(4)
-                   and ws-num_random <> ws-numeros-sorteio(5)
-                   and ws-num_random <> ws-numeros-sorteio(6) then
-                       move ws-num_random to ws-numeros-sorteio(ws-ind-random)
-                       add 1 to ws-ind-random
-                   end-if
-               end-perform
-
-      *>----------------------Comparação entre os numeros -----------------------------------
-               perform varying ws-ind-comparar from 1 by 1 until ws-ind-comparar = 6
-
-                   if ws-aposta-informada(ws-ind-comparar) = ws-numeros-sorteio(1)
-                   or ws-aposta-informada(ws-ind-comparar) = ws-numeros-sorteio(2)
-                   or ws-aposta-informada(ws-ind-comparar) = ws-numeros-sorteio(3)
-                   or ws-aposta-informada(ws-ind-comparar) = ws-numeros-sorteio(4)
-                   or ws-aposta-informada(ws-ind-comparar) = ws-numeros-sorteio(5)
-                   or ws-aposta-informada(ws-ind-comparar) = ws-numeros-sorteio(6)then
-                      move ws-aposta-informada(ws-ind-comparar) to ws-acertou(ws-ind-comparar)
-                   end-if
-               end-perform
-
-      *>Tratamento para informar usuário
-               if  ws-acertou(1) = ws-numeros-sorteio(1)
-               and ws-acertou(2) = ws-numeros-sorteio(2)
-               and ws-acertou(3) = ws-numeros-sorteio(3)
-               and ws-acertou(4) = ws-numeros-sorteio(4)
-               and ws-acertou(5) = ws-numeros-sorteio(5)
-               and ws-acertou(6) = ws-numeros-sorteio(6) then
-                   display "Voce acertou, parabens!!"
-
-                   *>função para saber a hora final após ter acertado
-                   move function current-date(9:6) to ws-hora-final
-
-                   *>os numeros sorteados
-                   display "                       "
-                   display "Os numeros sorteados foram: "ws-numeros-sorteio(1)" "ws-numeros-sorteio(2)
-                           " "ws-numeros-sorteio(3)" "ws-numeros-sorteio(4)" "ws-numeros-sorteio(5)
-                           " "ws-numeros-sorteio(6)
-
-                   *>o tempo gasto para acertar
-                   perform tempo-gasto
-                   display "Voce levou "ws-diferenca-hr" hrs, "
-                   display ws-diferenca-min" min e "
-                   display ws-diferenca-seg" seg para acertar."
-
-                   *>qnt de apostas feitas até acertar
-                   display "                       "
-                   display "Voce apostou: " ws-contador " vezes até acertar"
-                   move 1 to ws-ind-acertou
-               else
-                   display "                       "
-                   display "Voce ainda nao acertou."
-                   display "Os numeros sorteados foram: "ws-numeros-sorteio(1)" "ws-numeros-sorteio(2)
-                           " "ws-numeros-sorteio(3)" "ws-numeros-sorteio(4)" "ws-numeros-sorteio(5)
-                           " "ws-numeros-sorteio(6)
-                   display "A aposta esta em: " ws-contador " vezes"
-                   display "                       "
-               end-if
-           end-perform
-
-           .
-       sortear-exit.
-           exit.
-
-      *>----------------------calculo do tempo gasto no jogo--------------------------------
-
-       tempo-gasto section.
-
-           compute ws-diferenca-hr  = (ws-hor - ws-hor-fim)
-           compute ws-diferenca-min = (ws-min - ws-min-fim)
-           compute ws-diferenca-seg = (ws-seg - ws-seg-fim)
-
-           .
-       tempo-gasto-exit.
-           exit.
-
-      *>-------------------------------------------------------------------------------------
-       finaliza section.
-           display "Sistema finalizado."
-
-           stop run
-
-           .
-       finaliza-exit.
-           exit.
-
-
-
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       Identification Division.
+       Program-id. "jogo_loteria".
+       Author. "Michele de Lima.
+       Installation. "PC".
+       Date-written. 21/07/2020.
+       Date-compiled. 11/08/2020.
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+           select arq-sorteios assign to "SORTEIOS.DAT"
+               organization is line sequential
+               file status is ws-fs-sorteios.
+           select arq-apostas-lote assign to "APOSTAS.DAT"
+               organization is line sequential
+               file status is ws-fs-apostas-lote.
+           select arq-checkpoint assign to "CHECKPOINT.DAT"
+               organization is line sequential
+               file status is ws-fs-checkpoint.
+           select arq-auditoria assign to "AUDITORIA.DAT"
+               organization is line sequential
+               file status is ws-fs-auditoria.
+       I-O-Control.
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>----Variaveis de arquivos
+       File Section.
+
+       fd  arq-sorteios.
+       copy "SORTREG.CPY".
+
+      *>registro de entrada para o processamento em lote
+      *>uma linha por aposta: quantidade de numeros seguida dos numeros
+       fd  arq-apostas-lote.
+       01 lote-registro.
+           05 lote-qtd-numeros                      pic 9(02).
+           05 lote-numeros occurs 19                pic 9(02).
+
+      *>registro de checkpoint para retomar um sorteio demorado sem
+      *>reiniciar do zero
+       fd  arq-checkpoint.
+       01 ckpt-registro.
+           05 ckpt-menu                             pic 9(02).
+           05 ckpt-aposta occurs 19                 pic 9(02).
+           05 ckpt-config-range                     pic 9(02).
+           05 ckpt-config-qtd-sorteio               pic 9(02).
+           05 ckpt-contador                         pic 9(04).
+
+      *>trilha de auditoria: uma linha por evento (menu, aposta, sorteio
+      *>concluido), com data e hora
+       fd  arq-auditoria.
+       01 aud-registro.
+           05 aud-data                              pic x(08).
+           05 aud-sep1                              pic x(01).
+           05 aud-hora                              pic x(06).
+           05 aud-sep2                              pic x(01).
+           05 aud-mensagem                          pic x(60).
+
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       01 ws-aposta.
+          05 ws-msn                                pic x(31).
+          05 ws-semente                            pic 9(10).
+          05 ws-semente1                           pic 9(10).
+          05 ws-num_random                         pic 9(02).
+          05 ws-resul                              pic 9(02).
+
+       01 ws-numeros-sorteados.
+           05 ws-numero                            pic 9(10).
+
+       01 ws-numeros occurs 15.
+           05 ws-numeros-sorteio                   pic 9(02)
+                                                   value 1.
+
+       01 ws-aposta-inf occurs 19.
+          05 ws-aposta-informada                   pic 9(02)
+                                                   value 1.
+
+       01 ws-acertos occurs 19.
+           05 ws-acertou                           pic 9(02)
+                                                   value 1.
+
+      *>Formato do jogo, selecionavel no menu inicial:
+      *>range de numeros possiveis e quantidade sorteada por rodada
+       01 ws-config-jogo.
+           05 ws-config-range                      pic 9(02)
+                                                   value 60.
+           05 ws-config-qtd-sorteio                pic 9(02)
+                                                   value 6.
+
+       77 ws-opcao-formato                         pic x(01).
+       77 ws-qtd-acertos                           pic 9(02).
+       77 ws-qtd-informada                         pic 9(02).
+       77 ws-sw-duplicado                          pic x(01).
+       77 ws-sw-encontrado                         pic x(01).
+       77 ws-ind-verifica                          pic 9(02).
+
+      *>Cadastro de multiplos jogadores para o bolao
+       01 ws-jogadores occurs 10.
+           05 ws-jogador-nome                      pic x(20).
+           05 ws-jogador-qtd                       pic 9(02).
+           05 ws-jogador-aposta occurs 19          pic 9(02).
+           05 ws-jogador-qtd-acertos               pic 9(02).
+           05 ws-jogador-venceu                    pic x(01).
+
+       77 ws-qtd-jogadores                         pic 9(02)
+                                                   value 0.
+       77 ws-ind-jogador                           pic 9(02).
+       77 ws-bolao-contador                        pic 9(04).
+       77 ws-sw-tem-vencedor                       pic x(01).
+
+       77 ws-faixa-premio                          pic x(11).
+
+       01 ws-hora-inicio.
+           05 ws-hor                               pic 9(002).
+           05 ws-min                               pic 9(002).
+           05 ws-seg                               pic 9(002).
+
+       01 ws-hora-final.
+           05 ws-hor-fim                           pic 9(002).
+           05 ws-min-fim                           pic 9(002).
+           05 ws-seg-fim                           pic 9(002).
+
+       01 ws-indices.
+           05 ws-aposta-ind                        pic 9(02)
+                                                   value 1.
+           05 ws-qnt-aposta-ind                    pic 9(02)
+                                                   value 1.
+           05 ws-ind-random                        pic 9(02).
+           05 ws-ind-acertos                       pic 9(02)
+                                                   value 1.
+           05 ws-ind-comparar                      pic 9(02)
+                                                   value 0.
+           05 ws-ind-sorte                         pic 9(02)
+                                                   value 1.
+           05 ws-contador                          pic 9(04)
+                                                   value 0.
+           05 ws-ind-acertou                       pic 9(02).
+
+
+       77 ws-diferenca-hr                          pic 9(02).
+       77 ws-diferenca-min                         pic 9(02).
+       77 ws-diferenca-seg                         pic 9(02).
+
+      *>segundos corridos desde a meia-noite, usados para calcular o
+      *>tempo gasto mesmo quando o sorteio atravessa a virada do dia
+       77 ws-segundos-inicio                       pic 9(05) comp.
+       77 ws-segundos-final                        pic 9(05) comp.
+       77 ws-segundos-diferenca                    pic 9(05) comp.
+
+       77 ws-sair                                  pic x(02).
+
+       77 ws-menu                                  pic 9(02).
+       77 ws-menu-min                              pic 9(02).
+       77 ws-menu-max                              pic 9(02).
+       77 ws-ind-opcao                             pic 9(02).
+       77 ws-ind-lote                              pic 9(02).
+
+       77 ws-opcao-menu                            pic x(02).
+
+       77 ws-fs-sorteios                           pic x(02).
+       77 ws-fs-apostas-lote                       pic x(02).
+       77 ws-fs-checkpoint                         pic x(02).
+       77 ws-fs-auditoria                          pic x(02).
+
+       77 ws-aud-msg                               pic x(60).
+
+      *>a cada quantas tentativas o progresso e salvo em CHECKPOINT.DAT
+       77 ws-checkpoint-intervalo                  pic 9(04)
+                                                   value 50.
+       77 ws-sw-mesma-aposta                       pic x(01).
+
+       linkage section.
+
+
+      *>----Declaração de tela
+       screen section.
+
+      *>É necessario relacionar as variaveis da Linkage section
+      *>para se tornarem acessiveis ao programa...
+       procedure division.
+
+
+      *>É necessario relacionar as variaveis da Linkage section
+      *>para se tornarem acessiveis ao programa...
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>Inicilizacao de variaveis, abertura de arquivos
+      *>procedimentos que serao realizados apenas uma vez
+       inicializa section.
+           open extend arq-sorteios
+           if ws-fs-sorteios = "35" then
+               open output arq-sorteios
+           end-if
+
+           open extend arq-auditoria
+           if ws-fs-auditoria = "35" then
+               open output arq-auditoria
+           end-if
+
+           perform selecionar-formato
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------Escolha do formato do jogo---------------------------------------
+      *> Permite escolher, uma vez por execucao, o range de numeros e
+      *> a quantidade sorteada, em vez de usar sempre 60 numeros / 6
+      *> sorteados como fixo no codigo.
+       selecionar-formato section.
+
+           display "     Formato do jogo de loteria      "
+           display "                                     "
+           display "'1' Tradicional  (numeros de 1 a 60, sorteia 6)"
+           display "'2' Alternativo  (numeros de 1 a 25, sorteia 15)"
+           display "'3' Personalizado"
+           accept ws-opcao-formato
+
+           evaluate ws-opcao-formato
+               when "2"
+                   move 25 to ws-config-range
+                   move 15 to ws-config-qtd-sorteio
+               when "3"
+                   display "Informe o maior numero possivel (ate 60): "
+                   accept ws-config-range
+                   display "Informe a quantidade de numeros sorteados (ate 15): "
+                   accept ws-config-qtd-sorteio
+
+                   if ws-config-range < 1 or ws-config-range > 60
+                   or ws-config-qtd-sorteio < 1
+                   or ws-config-qtd-sorteio > 15
+                   or ws-config-qtd-sorteio > ws-config-range then
+                       display "Formato invalido, usando o tradicional (60/6)."
+                       move 60 to ws-config-range
+                       move 6  to ws-config-qtd-sorteio
+                   end-if
+               when other
+                   move 60 to ws-config-range
+                   move 6  to ws-config-qtd-sorteio
+           end-evaluate
+
+      *>tamanho da aposta permitido: do minimo (a quantidade sorteada,
+      *>unico jeito de acertar todos) ate 4 numeros a mais, limitado
+      *>pelo tamanho das tabelas e pela faixa de numeros do formato
+           move ws-config-qtd-sorteio to ws-menu-min
+           compute ws-menu-max = ws-config-qtd-sorteio + 4
+           if ws-menu-max > 19 then
+               move 19 to ws-menu-max
+           end-if
+           if ws-menu-max > ws-config-range then
+               move ws-config-range to ws-menu-max
+           end-if
+
+           .
+       selecionar-formato-exit.
+           exit.
+
+      *>construçao do laço principal (menu) ou regra de negócio
+       processamento section.
+
+           perform until ws-sair = "S"
+                      or ws-sair = "s"
+               display erase
+
+               display "     Jogo de Apostas      "
+               display "                          "
+               perform exibir-opcoes-aposta
+               display "'L'  Processar apostas em lote (APOSTAS.DAT)"
+               display "'M'  Bolao com varios jogadores"
+               accept ws-opcao-menu
+
+               move spaces to ws-aud-msg
+               string "Menu selecionado: " delimited by size
+                      ws-opcao-menu        delimited by size
+                 into ws-aud-msg
+               perform grava-auditoria
+
+                   if ws-opcao-menu = "L" or ws-opcao-menu = "l" then
+                       perform aposta-lote
+                   else
+                       if ws-opcao-menu = "M" or ws-opcao-menu = "m" then
+                           perform bolao
+                       else
+                           move ws-opcao-menu to ws-menu
+                           if ws-menu >= ws-menu-min and ws-menu <= ws-menu-max
+                           then
+                               perform aposta
+                           else
+                               display "opcao invalida"
+                           end-if
+                       end-if
+                   end-if
+
+               move 1  to ws-qnt-aposta-ind
+
+               display "'S'air"
+               accept ws-sair
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+      *>Exibe uma opcao de menu para cada quantidade de numeros que a
+      *>aposta pode ter no formato selecionado (de ws-menu-min a
+      *>ws-menu-max, nunca mais fixo em 6 a 10)
+       exibir-opcoes-aposta section.
+
+           move ws-menu-min to ws-ind-opcao
+           perform until ws-ind-opcao > ws-menu-max
+               display "'" ws-ind-opcao "' Apostar " ws-ind-opcao
+                       " numeros?"
+               add 1 to ws-ind-opcao
+           end-perform
+
+           .
+       exibir-opcoes-aposta-exit.
+           exit.
+
+
+      *>--------------------------Quantidade de apostas--------------------------------------
+
+       aposta section.
+
+           perform limpar-aposta-informada
+           move 1 to ws-aposta-ind
+           perform until ws-qnt-aposta-ind > ws-menu
+               display "Informe sua aposta com numeros de 1 a " ws-config-range ": "
+               accept ws-aposta-ind
+
+               move "N" to ws-sw-duplicado
+               if ws-aposta-ind > 0 and ws-aposta-ind <= ws-config-range then
+                   perform verificar-aposta-duplicada
+               end-if
+
+                   if ws-aposta-ind > 0 and ws-aposta-ind <= ws-config-range
+                   and ws-sw-duplicado = "N" then
+                       move ws-aposta-ind to ws-aposta-informada(ws-qnt-aposta-ind)
+                       add 1 to ws-qnt-aposta-ind
+
+                       move spaces to ws-aud-msg
+                       string "Aposta aceita: numero " delimited by size
+                              ws-aposta-ind             delimited by size
+                         into ws-aud-msg
+                       perform grava-auditoria
+                   else
+                       if ws-sw-duplicado = "S" then
+                           display "Voce ja informou esse numero nesta aposta"
+                                   ", informe outro: "
+                           move spaces to ws-aud-msg
+                           string "Aposta rejeitada (repetida): numero "
+                                  delimited by size
+                                  ws-aposta-ind delimited by size
+                             into ws-aud-msg
+                       else
+                           display "Os numeros devem ser de 1 a " ws-config-range
+                                   ", informe novamente: "
+                           move spaces to ws-aud-msg
+                           string "Aposta rejeitada (fora da faixa): numero "
+                                  delimited by size
+                                  ws-aposta-ind delimited by size
+                             into ws-aud-msg
+                       end-if
+                       perform grava-auditoria
+                       accept ws-aposta-ind
+                   end-if
+           end-perform
+           move ws-menu to ws-qtd-informada
+
+      *>marca o inicio desta aposta agora, nao no inicio do programa,
+      *>para que o tempo gasto ate acertar seja o desta aposta
+           move function current-date(9:6) to ws-hora-inicio
+      *>   chama o sorteio de números
+           perform sortear
+
+           .
+       aposta-exit.
+           exit.
+
+      *>Limpa o vetor de numeros apostados antes de uma nova aposta,
+      *>para que posicoes nao usadas nesta aposta nao arrastem numeros
+      *>de uma aposta anterior, maior, digitada antes na mesma sessao
+       limpar-aposta-informada section.
+
+           move 1 to ws-ind-verifica
+           perform until ws-ind-verifica > 19
+               move 1 to ws-aposta-informada(ws-ind-verifica)
+               add 1 to ws-ind-verifica
+           end-perform
+
+           .
+       limpar-aposta-informada-exit.
+           exit.
+
+      *>Verifica se o numero acabado de informar ja foi usado antes
+      *>nesta mesma aposta
+       verificar-aposta-duplicada section.
+
+           move 1 to ws-ind-verifica
+           perform until ws-ind-verifica >= ws-qnt-aposta-ind
+               if ws-aposta-ind = ws-aposta-informada(ws-ind-verifica) then
+                   move "S" to ws-sw-duplicado
+               end-if
+               add 1 to ws-ind-verifica
+           end-perform
+
+           .
+       verificar-aposta-duplicada-exit.
+           exit.
+
+      *>--------------------------Apostas em lote------------------------------------------
+      *> Le as apostas de APOSTAS.DAT (uma aposta por linha: quantidade
+      *> de numeros seguida dos numeros) e chama "sortear" para cada
+      *> uma delas sem intervencao do teclado - permite processar
+      *> varias apostas de uma so vez, sem operador presente.
+       aposta-lote section.
+
+           open input arq-apostas-lote
+
+           if ws-fs-apostas-lote <> "00" then
+               display "Nao foi possivel abrir APOSTAS.DAT, status: "
+                       ws-fs-apostas-lote
+           else
+               read arq-apostas-lote
+                   at end move "10" to ws-fs-apostas-lote
+               end-read
+
+               perform until ws-fs-apostas-lote = "10"
+
+                   move lote-qtd-numeros to ws-menu
+                   move 1                to ws-qnt-aposta-ind
+
+                   if ws-menu >= ws-menu-min and ws-menu <= ws-menu-max then
+                       perform limpar-aposta-informada
+                       perform validar-aposta-lote
+
+                       if ws-qnt-aposta-ind > 1 then
+                           move ws-qnt-aposta-ind to ws-qtd-informada
+                           subtract 1 from ws-qtd-informada
+                           move ws-qtd-informada  to ws-menu
+
+      *>marca o inicio desta aposta agora, nao no inicio do programa,
+      *>para que o tempo gasto ate acertar seja o desta aposta
+                           move function current-date(9:6) to ws-hora-inicio
+                           perform sortear
+                       else
+                           display "Registro de lote sem numeros validos, "
+                                   "ignorado."
+                       end-if
+                   else
+                       display "Registro de lote invalido, quantidade: "
+                               lote-qtd-numeros
+                   end-if
+
+                   read arq-apostas-lote
+                       at end move "10" to ws-fs-apostas-lote
+                   end-read
+               end-perform
+
+               close arq-apostas-lote
+           end-if
+
+           .
+       aposta-lote-exit.
+           exit.
+
+      *>Valida cada numero de uma aposta lida em lote com a mesma regra
+      *>da aposta interativa (faixa valida e sem repeticao), descartando
+      *>numeros invalidos sem interromper o processamento do lote
+       validar-aposta-lote section.
+
+           move 1 to ws-ind-lote
+           perform until ws-ind-lote > ws-menu
+               move lote-numeros(ws-ind-lote) to ws-aposta-ind
+
+               move "N" to ws-sw-duplicado
+               if ws-aposta-ind > 0 and ws-aposta-ind <= ws-config-range then
+                   perform verificar-aposta-duplicada
+               end-if
+
+               if ws-aposta-ind > 0 and ws-aposta-ind <= ws-config-range
+               and ws-sw-duplicado = "N" then
+                   move ws-aposta-ind
+                       to ws-aposta-informada(ws-qnt-aposta-ind)
+                   add 1 to ws-qnt-aposta-ind
+
+                   move spaces to ws-aud-msg
+                   string "Aposta lote aceita: numero " delimited by size
+                          ws-aposta-ind                  delimited by size
+                     into ws-aud-msg
+               else
+                   if ws-sw-duplicado = "S" then
+                       move spaces to ws-aud-msg
+                       string "Aposta lote rejeitada (repetida): numero "
+                              delimited by size
+                              ws-aposta-ind delimited by size
+                         into ws-aud-msg
+                   else
+                       move spaces to ws-aud-msg
+                       string "Aposta lote rejeitada (fora da faixa): "
+                              delimited by size
+                              "numero " delimited by size
+                              ws-aposta-ind delimited by size
+                         into ws-aud-msg
+                   end-if
+               end-if
+               perform grava-auditoria
+
+               add 1 to ws-ind-lote
+           end-perform
+
+           .
+       validar-aposta-lote-exit.
+           exit.
+
+      *>--------------------------Bolao com varios jogadores--------------------------------
+      *> Cadastra as apostas de todos os participantes do bolao e em
+      *> seguida realiza os sorteios verificando, a cada rodada, todos
+      *> os jogadores contra os mesmos numeros sorteados.
+       bolao section.
+
+           display "Quantos jogadores vao participar (1 a 10)? "
+           accept ws-qtd-jogadores
+           perform until ws-qtd-jogadores >= 1 and ws-qtd-jogadores <= 10
+               display "Valor invalido, informe de 1 a 10: "
+               accept ws-qtd-jogadores
+           end-perform
+
+           move 1 to ws-ind-jogador
+           perform until ws-ind-jogador > ws-qtd-jogadores
+               perform cadastrar-jogador
+               add 1 to ws-ind-jogador
+           end-perform
+
+      *>marca o inicio deste bolao agora, nao no inicio do programa,
+      *>para que o tempo gasto ate o primeiro vencedor seja o deste bolao
+           move function current-date(9:6) to ws-hora-inicio
+           perform sortear-bolao
+
+           .
+       bolao-exit.
+           exit.
+
+      *>Cadastra o nome e a aposta de um jogador do bolao
+       cadastrar-jogador section.
+
+           display "Nome do jogador " ws-ind-jogador ": "
+           accept ws-jogador-nome(ws-ind-jogador)
+
+           display "Quantos numeros ele vai apostar (" ws-menu-min
+                   " a " ws-menu-max "): "
+           accept ws-jogador-qtd(ws-ind-jogador)
+           perform until ws-jogador-qtd(ws-ind-jogador) >= ws-menu-min
+                    and ws-jogador-qtd(ws-ind-jogador) <= ws-menu-max
+               display "Valor invalido, informe de " ws-menu-min
+                       " a " ws-menu-max ": "
+               accept ws-jogador-qtd(ws-ind-jogador)
+           end-perform
+
+           move 1 to ws-qnt-aposta-ind
+           perform until ws-qnt-aposta-ind > ws-jogador-qtd(ws-ind-jogador)
+               display "Numero " ws-qnt-aposta-ind " de "
+                       ws-jogador-nome(ws-ind-jogador)
+                       " (1 a " ws-config-range "): "
+               accept ws-aposta-ind
+
+               move "N" to ws-sw-duplicado
+               if ws-aposta-ind > 0 and ws-aposta-ind <= ws-config-range then
+                   perform verificar-jogador-duplicado
+               end-if
+
+               if ws-aposta-ind > 0 and ws-aposta-ind <= ws-config-range
+               and ws-sw-duplicado = "N" then
+                   move ws-aposta-ind
+                       to ws-jogador-aposta(ws-ind-jogador, ws-qnt-aposta-ind)
+                   add 1 to ws-qnt-aposta-ind
+
+                   move spaces to ws-aud-msg
+                   string "Bolao aceita (" delimited by size
+                          ws-jogador-nome(ws-ind-jogador) delimited by size
+                          "): numero " delimited by size
+                          ws-aposta-ind delimited by size
+                     into ws-aud-msg
+                   perform grava-auditoria
+               else
+                   display "Numero invalido ou repetido, tente novamente."
+
+                   move spaces to ws-aud-msg
+                   if ws-sw-duplicado = "S" then
+                       string "Bolao rejeitada repetida ("
+                              delimited by size
+                              ws-jogador-nome(ws-ind-jogador) delimited by size
+                              "): numero " delimited by size
+                              ws-aposta-ind delimited by size
+                         into ws-aud-msg
+                   else
+                       string "Bolao rejeitada faixa ("
+                              delimited by size
+                              ws-jogador-nome(ws-ind-jogador) delimited by size
+                              "): numero " delimited by size
+                              ws-aposta-ind delimited by size
+                         into ws-aud-msg
+                   end-if
+                   perform grava-auditoria
+               end-if
+           end-perform
+
+           move 0   to ws-jogador-qtd-acertos(ws-ind-jogador)
+           move "N" to ws-jogador-venceu(ws-ind-jogador)
+
+           .
+       cadastrar-jogador-exit.
+           exit.
+
+      *>Verifica se o numero informado ja foi usado na aposta deste
+      *>mesmo jogador
+       verificar-jogador-duplicado section.
+
+           move 1 to ws-ind-verifica
+           perform until ws-ind-verifica >= ws-qnt-aposta-ind
+               if ws-aposta-ind =
+                  ws-jogador-aposta(ws-ind-jogador, ws-ind-verifica) then
+                   move "S" to ws-sw-duplicado
+               end-if
+               add 1 to ws-ind-verifica
+           end-perform
+
+           .
+       verificar-jogador-duplicado-exit.
+           exit.
+
+      *>Compara a aposta do jogador corrente (ws-ind-jogador) com os
+      *>numeros sorteados na rodada e atualiza a quantidade de acertos
+       comparar-jogador section.
+
+           move 0 to ws-jogador-qtd-acertos(ws-ind-jogador)
+           move 1 to ws-ind-comparar
+
+           perform until ws-ind-comparar > ws-jogador-qtd(ws-ind-jogador)
+               move "N" to ws-sw-encontrado
+               move 1  to ws-ind-sorte
+
+               perform until ws-ind-sorte > ws-config-qtd-sorteio
+                   if ws-jogador-aposta(ws-ind-jogador, ws-ind-comparar) =
+                      ws-numeros-sorteio(ws-ind-sorte) then
+                       move "S" to ws-sw-encontrado
+                   end-if
+                   add 1 to ws-ind-sorte
+               end-perform
+
+               if ws-sw-encontrado = "S" then
+                   add 1 to ws-jogador-qtd-acertos(ws-ind-jogador)
+               end-if
+
+               add 1 to ws-ind-comparar
+           end-perform
+
+           .
+       comparar-jogador-exit.
+           exit.
+
+      *>Sorteia rodadas ate que algum jogador acerte todos os numeros,
+      *>verificando todos os jogadores a cada rodada
+       sortear-bolao section.
+
+           move 0   to ws-bolao-contador
+           move "N" to ws-sw-tem-vencedor
+
+           perform until ws-sw-tem-vencedor = "S"
+
+               add 1 to ws-bolao-contador
+               perform sortear-numeros
+
+               move 1 to ws-ind-jogador
+               perform until ws-ind-jogador > ws-qtd-jogadores
+                   perform comparar-jogador
+
+                   move ws-jogador-qtd-acertos(ws-ind-jogador) to ws-qtd-acertos
+                   perform classificar-faixa-premio
+                   display ws-jogador-nome(ws-ind-jogador) ": "
+                           ws-jogador-qtd-acertos(ws-ind-jogador)
+                           " acerto(s) - " ws-faixa-premio
+
+                   if ws-jogador-qtd-acertos(ws-ind-jogador) =
+                      ws-config-qtd-sorteio then
+                       move "S" to ws-jogador-venceu(ws-ind-jogador)
+                       move "S" to ws-sw-tem-vencedor
+                   end-if
+
+                   add 1 to ws-ind-jogador
+               end-perform
+
+               display "                       "
+               display "Rodada " ws-bolao-contador " do bolao:"
+               perform exibir-numeros-sorteados
+           end-perform
+
+           display "                       "
+           display "Fim do bolao apos " ws-bolao-contador " rodada(s)!"
+
+           move 1 to ws-ind-jogador
+           perform until ws-ind-jogador > ws-qtd-jogadores
+               if ws-jogador-venceu(ws-ind-jogador) = "S" then
+                   display ws-jogador-nome(ws-ind-jogador) " venceu com "
+                           ws-jogador-qtd-acertos(ws-ind-jogador) " acertos!"
+               else
+                   display ws-jogador-nome(ws-ind-jogador) " terminou com "
+                           ws-jogador-qtd-acertos(ws-ind-jogador) " acertos."
+               end-if
+               add 1 to ws-ind-jogador
+           end-perform
+
+      *>registra no historico permanente a aposta de cada jogador que
+      *>venceu a rodada - mais de um pode acertar ao mesmo tempo
+           move function current-date(9:6) to ws-hora-final
+
+           move 1 to ws-ind-jogador
+           perform until ws-ind-jogador > ws-qtd-jogadores
+               if ws-jogador-venceu(ws-ind-jogador) = "S" then
+                   perform gravar-vencedor-bolao
+               end-if
+               add 1 to ws-ind-jogador
+           end-perform
+
+           .
+       sortear-bolao-exit.
+           exit.
+
+      *>Grava no historico e na auditoria a aposta vencedora de um
+      *>unico jogador do bolao (indicado em ws-ind-jogador)
+       gravar-vencedor-bolao section.
+
+           perform limpar-aposta-informada
+           move 1 to ws-ind-comparar
+           perform until ws-ind-comparar > ws-jogador-qtd(ws-ind-jogador)
+               move ws-jogador-aposta(ws-ind-jogador, ws-ind-comparar)
+                   to ws-aposta-informada(ws-ind-comparar)
+               add 1 to ws-ind-comparar
+           end-perform
+           move ws-jogador-qtd(ws-ind-jogador) to ws-qtd-informada
+
+           move ws-bolao-contador to ws-contador
+           perform tempo-gasto
+           perform grava-sorteio
+
+           move spaces to ws-aud-msg
+           string "Bolao concluido, vencedor: "
+                  delimited by size
+                  ws-jogador-nome(ws-ind-jogador) delimited by size
+             into ws-aud-msg
+           perform grava-auditoria
+
+           .
+       gravar-vencedor-bolao-exit.
+           exit.
+
+      *>--------------------Atraso da semente - Delay---------------------------------------
+
+       semente-delay section.  *> delay de 1 centésimo de segundo
+           perform 10 times
+
+               accept ws-semente1 from time
+               move ws-semente1   to ws-semente
+
+               perform until ws-semente > ws-semente1
+                   accept ws-semente from time
+               end-perform
+           end-perform
+           .
+       semente-delay-exit.
+           exit.
+
+      *>--------------------Sorteia numeros aleatorios--------------------------------------
+       sortear section.
+
+           move 0  to ws-ind-acertou
+           move 0  to ws-contador
+
+           perform verificar-checkpoint
+
+           perform until ws-ind-acertou > 0
+
+               add  1 to ws-contador
+               perform sortear-numeros
+
+      *>----------------------Comparação entre os numeros -----------------------------------
+               perform comparar-aposta
+
+      *>Tratamento para informar usuário
+               if ws-qtd-acertos = ws-config-qtd-sorteio then
+                   display "Voce acertou, parabens!!"
+
+                   *>função para saber a hora final após ter acertado
+                   move function current-date(9:6) to ws-hora-final
+
+                   *>os numeros sorteados
+                   display "                       "
+                   perform exibir-numeros-sorteados
+
+                   *>o tempo gasto para acertar
+                   perform tempo-gasto
+                   display "Voce levou "ws-diferenca-hr" hrs, "
+                   display ws-diferenca-min" min e "
+                   display ws-diferenca-seg" seg para acertar."
+
+                   *>qnt de apostas feitas até acertar
+                   display "                       "
+                   display "Voce apostou: " ws-contador " vezes até acertar"
+
+                   perform grava-sorteio
+                   perform limpar-checkpoint
+
+                   move spaces to ws-aud-msg
+                   string "Sorteio concluido, vitoria apos "
+                          delimited by size
+                          ws-contador delimited by size
+                          " tentativa(s)" delimited by size
+                     into ws-aud-msg
+                   perform grava-auditoria
+
+                   move 1 to ws-ind-acertou
+               else
+                   display "                       "
+                   display "Voce ainda nao acertou."
+                   perform exibir-numeros-sorteados
+                   perform classificar-faixa-premio
+                   display "Voce acertou " ws-qtd-acertos
+                           " numero(s) nesta rodada. Faixa: " ws-faixa-premio
+                   display "A aposta esta em: " ws-contador " vezes"
+                   display "                       "
+
+                   if function mod(ws-contador, ws-checkpoint-intervalo) = 0 then
+                       perform gravar-checkpoint
+                   end-if
+               end-if
+           end-perform
+
+           .
+       sortear-exit.
+           exit.
+
+      *>Sorteia uma rodada de numeros (sem repetir) em ws-numeros-sorteio,
+      *>usada tanto pela aposta individual quanto pelo bolao
+       sortear-numeros section.
+
+           move 1 to ws-ind-random
+
+           perform until ws-ind-random > ws-config-qtd-sorteio
+
+               perform semente-delay
+
+      *>function random devolve um valor entre 0 (inclusive) e 1
+      *>(exclusivo); sem o "+ 1" o truncamento do compute nunca produz
+      *>ws-config-range, so 1 a ws-config-range - 1
+               compute ws-num_random =
+                       (function random(ws-semente) * ws-config-range) + 1
+
+               move "N" to ws-sw-duplicado
+
+               if (ws-num_random > 0) and (ws-num_random <= ws-config-range) then
+                   perform verificar-numero-repetido
+
+                   if ws-sw-duplicado = "N" then
+                       move ws-num_random to ws-numeros-sorteio(ws-ind-random)
+                       add 1 to ws-ind-random
+                   end-if
+               end-if
+           end-perform
+
+           .
+       sortear-numeros-exit.
+           exit.
+
+      *>Verifica se o numero sorteado nesta tentativa ja havia sido
+      *>sorteado nas posicoes anteriores da mesma rodada
+       verificar-numero-repetido section.
+
+           move 1 to ws-ind-verifica
+           perform until ws-ind-verifica >= ws-ind-random
+               if ws-num_random = ws-numeros-sorteio(ws-ind-verifica) then
+                   move "S" to ws-sw-duplicado
+               end-if
+               add 1 to ws-ind-verifica
+           end-perform
+
+           .
+       verificar-numero-repetido-exit.
+           exit.
+
+      *>Compara cada numero apostado com todos os numeros sorteados e
+      *>acumula em ws-qtd-acertos quantos numeros a aposta acertou
+       comparar-aposta section.
+
+           move 0 to ws-qtd-acertos
+           move 1 to ws-ind-comparar
+
+           perform until ws-ind-comparar > ws-menu
+               move "N" to ws-sw-encontrado
+               move 1  to ws-ind-sorte
+
+               perform until ws-ind-sorte > ws-config-qtd-sorteio
+                   if ws-aposta-informada(ws-ind-comparar) =
+                      ws-numeros-sorteio(ws-ind-sorte) then
+                       move "S" to ws-sw-encontrado
+                   end-if
+                   add 1 to ws-ind-sorte
+               end-perform
+
+               if ws-sw-encontrado = "S" then
+                   move ws-aposta-informada(ws-ind-comparar)
+                       to ws-acertou(ws-ind-comparar)
+                   add 1 to ws-qtd-acertos
+               else
+                   move 0 to ws-acertou(ws-ind-comparar)
+               end-if
+
+               add 1 to ws-ind-comparar
+           end-perform
+
+           .
+       comparar-aposta-exit.
+           exit.
+
+      *>------------------Faixas de premiacao-------------------------------------------------
+      *> Classifica em ws-faixa-premio a quantidade de acertos guardada
+      *> em ws-qtd-acertos. No formato tradicional (60 numeros, 6
+      *> sorteados) usa os nomes classicos da loteria (quadra, quina,
+      *> sena); em formatos alternativos reporta de forma generica.
+       classificar-faixa-premio section.
+
+           move spaces to ws-faixa-premio
+
+           if ws-config-qtd-sorteio = 6 then
+               evaluate ws-qtd-acertos
+                   when 4
+                       move "Quadra"     to ws-faixa-premio
+                   when 5
+                       move "Quina"      to ws-faixa-premio
+                   when 6
+                       move "Sena"       to ws-faixa-premio
+                   when other
+                       move "Sem premio" to ws-faixa-premio
+               end-evaluate
+           else
+               if ws-qtd-acertos > 0
+               and ws-qtd-acertos >= ws-config-qtd-sorteio - 2 then
+                   move "Premiado"   to ws-faixa-premio
+               else
+                   move "Sem premio" to ws-faixa-premio
+               end-if
+           end-if
+
+           .
+       classificar-faixa-premio-exit.
+           exit.
+
+      *>Exibe os numeros sorteados na rodada atual
+       exibir-numeros-sorteados section.
+
+           display "Os numeros sorteados foram: " with no advancing
+           move 1 to ws-ind-sorte
+           perform until ws-ind-sorte > ws-config-qtd-sorteio
+               display ws-numeros-sorteio(ws-ind-sorte) " " with no advancing
+               add 1 to ws-ind-sorte
+           end-perform
+           display " "
+
+           .
+       exibir-numeros-sorteados-exit.
+           exit.
+
+      *>------------------Checkpoint/retomada-----------------------------------------------
+      *> Se ja existir um checkpoint gravado para a mesma aposta (mesmo
+      *> formato e mesmos numeros apostados), retoma o contador de
+      *> tentativas de onde parou em vez de comecar do zero
+       verificar-checkpoint section.
+
+           open input arq-checkpoint
+
+           if ws-fs-checkpoint = "00" then
+               read arq-checkpoint
+                   at end move "10" to ws-fs-checkpoint
+               end-read
+
+               if ws-fs-checkpoint = "00" then
+                   perform comparar-checkpoint-com-aposta
+
+                   if ws-sw-mesma-aposta = "S" then
+                       move ckpt-contador to ws-contador
+                       display "Retomando sorteio a partir da tentativa "
+                               ws-contador
+                   end-if
+               end-if
+
+               close arq-checkpoint
+           end-if
+
+           .
+       verificar-checkpoint-exit.
+           exit.
+
+      *>Confere se o checkpoint lido pertence a mesma aposta em curso
+       comparar-checkpoint-com-aposta section.
+
+           move "S" to ws-sw-mesma-aposta
+
+           if ckpt-menu <> ws-menu
+           or ckpt-config-range <> ws-config-range
+           or ckpt-config-qtd-sorteio <> ws-config-qtd-sorteio then
+               move "N" to ws-sw-mesma-aposta
+           else
+               move 1 to ws-ind-comparar
+               perform until ws-ind-comparar > ws-menu
+                   if ckpt-aposta(ws-ind-comparar) <>
+                      ws-aposta-informada(ws-ind-comparar) then
+                       move "N" to ws-sw-mesma-aposta
+                   end-if
+                   add 1 to ws-ind-comparar
+               end-perform
+           end-if
+
+           .
+       comparar-checkpoint-com-aposta-exit.
+           exit.
+
+      *>Grava o progresso atual (numero da tentativa e numeros sorteados
+      *>na rodada) para permitir retomar caso o processo seja encerrado
+       gravar-checkpoint section.
+
+           initialize ckpt-registro
+
+           move ws-menu               to ckpt-menu
+           move ws-config-range       to ckpt-config-range
+           move ws-config-qtd-sorteio to ckpt-config-qtd-sorteio
+           move ws-contador           to ckpt-contador
+
+           move 1 to ws-ind-comparar
+           perform until ws-ind-comparar > ws-menu
+               move ws-aposta-informada(ws-ind-comparar)
+                   to ckpt-aposta(ws-ind-comparar)
+               add 1 to ws-ind-comparar
+           end-perform
+
+           open output arq-checkpoint
+           if ws-fs-checkpoint <> "00" then
+               display "Nao foi possivel gravar CHECKPOINT.DAT, status: "
+                       ws-fs-checkpoint
+           else
+               write ckpt-registro
+               close arq-checkpoint
+           end-if
+
+           .
+       gravar-checkpoint-exit.
+           exit.
+
+      *>Remove o checkpoint quando a aposta em curso termina com vitoria
+       limpar-checkpoint section.
+
+           open output arq-checkpoint
+           if ws-fs-checkpoint <> "00" then
+               display "Nao foi possivel limpar CHECKPOINT.DAT, status: "
+                       ws-fs-checkpoint
+           else
+               close arq-checkpoint
+           end-if
+
+           .
+       limpar-checkpoint-exit.
+           exit.
+
+      *>------------------Trilha de auditoria-------------------------------------------------
+      *> Grava em AUDITORIA.DAT uma linha com data, hora e a mensagem
+      *> montada em ws-aud-msg. Usada para registrar cada opcao de
+      *> menu, cada numero de aposta (aceito ou rejeitado) e cada
+      *> sorteio concluido, permitindo reconstruir a sessao depois.
+       grava-auditoria section.
+
+           initialize aud-registro
+
+           move function current-date(1:8) to aud-data
+           move function current-date(9:6) to aud-hora
+           move ws-aud-msg                 to aud-mensagem
+
+           write aud-registro
+
+           .
+       grava-auditoria-exit.
+           exit.
+
+      *>----------------------calculo do tempo gasto no jogo--------------------------------
+
+       tempo-gasto section.
+
+      *>converte inicio e fim para segundos corridos desde a meia-noite
+           compute ws-segundos-inicio =
+                   (ws-hor     * 3600) + (ws-min     * 60) + ws-seg
+           compute ws-segundos-final  =
+                   (ws-hor-fim * 3600) + (ws-min-fim * 60) + ws-seg-fim
+
+      *>se o sorteio terminou depois da virada do dia, o horario final
+      *>marcado sera menor que o inicial - soma-se um dia (86400 seg)
+           if ws-segundos-final < ws-segundos-inicio then
+               compute ws-segundos-diferenca =
+                       ws-segundos-final + 86400 - ws-segundos-inicio
+           else
+               compute ws-segundos-diferenca =
+                       ws-segundos-final - ws-segundos-inicio
+           end-if
+
+           compute ws-diferenca-hr  = ws-segundos-diferenca / 3600
+           compute ws-diferenca-min =
+                   (ws-segundos-diferenca - (ws-diferenca-hr * 3600)) / 60
+           compute ws-diferenca-seg = ws-segundos-diferenca
+                   - (ws-diferenca-hr * 3600) - (ws-diferenca-min * 60)
+
+           .
+       tempo-gasto-exit.
+           exit.
+
+      *>----------------------grava o registro da aposta encerrada--------------------------
+      *> Mantem em SORTEIOS.DAT um historico permanente de cada aposta
+      *> concluida: os numeros apostados, os numeros sorteados, a
+      *> quantidade de tentativas e o tempo gasto.
+       grava-sorteio section.
+
+           initialize sort-registro
+
+           move 1 to ws-ind-verifica
+           perform until ws-ind-verifica > 19
+               move ws-aposta-informada(ws-ind-verifica)
+                   to sort-aposta-informada(ws-ind-verifica)
+               add 1 to ws-ind-verifica
+           end-perform
+
+           move 1 to ws-ind-sorte
+           perform until ws-ind-sorte > ws-config-qtd-sorteio
+               move ws-numeros-sorteio(ws-ind-sorte)
+                   to sort-numeros-sorteio(ws-ind-sorte)
+               add 1 to ws-ind-sorte
+           end-perform
+
+           move ws-qtd-informada     to sort-qtd-informada
+           move ws-config-qtd-sorteio to sort-qtd-sorteio
+           move ws-config-range      to sort-config-range
+           move ws-contador          to sort-contador
+           move ws-diferenca-hr      to sort-tempo-hr
+           move ws-diferenca-min     to sort-tempo-min
+           move ws-diferenca-seg     to sort-tempo-seg
+
+           write sort-registro
+
+           .
+       grava-sorteio-exit.
+           exit.
+
+      *>-------------------------------------------------------------------------------------
+       finaliza section.
+           close arq-sorteios
+           close arq-auditoria
+
+           display "Sistema finalizado."
+
+           stop run
+
+           .
+       finaliza-exit.
+           exit.
+
+
+
